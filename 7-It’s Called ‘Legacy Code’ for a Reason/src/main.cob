@@ -4,30 +4,68 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO "input.txt".
+           SELECT IN-FILE ASSIGN TO "input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACC-FILE ASSIGN TO "accounts.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TMP-FILE ASSIGN TO "temp.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO "output.txt"
+           SELECT OPTIONAL OUT-FILE ASSIGN TO "output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TXN-LOG-FILE ASSIGN TO "txnlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RATES-FILE ASSIGN TO "rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FX-FILE ASSIGN TO "fxrates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL MINBAL-FILE ASSIGN TO "minbalance.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO "errorlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SKIPPED-FILE ASSIGN TO "skipped_accounts.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD IN-FILE.
-       01 IN-RECORD             PIC X(22).     *> 10 digits number 
+       01 IN-RECORD             PIC X(31).     *> 10 digits number
                                                *> Stores upto 2^32 (atleast)
+                                               *> 23-28: TRF destination
+                                               *> 29-31: BAL currency code
 
        FD ACC-FILE.
-       01 ACC-RECORD-RAW        PIC X(22).
+       01 ACC-RECORD-RAW        PIC X(23).     *> 23: status O/C
 
        FD TMP-FILE.
-       01 TMP-RECORD            PIC X(22).
+       01 TMP-RECORD            PIC X(23).
 
        FD OUT-FILE.
        01 OUT-RECORD            PIC X(80).
 
+       FD TXN-LOG-FILE.
+       01 TXN-LOG-RECORD        PIC X(80).
+
+       FD RATES-FILE.
+       01 RATES-RECORD          PIC X(20).     *> 1-13 min balance
+                                               *> 14-20 rate 9V99999
+
+       FD FX-FILE.
+       01 FX-RECORD             PIC X(20).     *> 1-3 currency code
+                                               *> 4-20 units per Rai,
+                                               *> optional decimal point
+                                               *> for currencies worth
+                                               *> more than one Rai
+
+       FD MINBAL-FILE.
+       01 MINBAL-RECORD         PIC X(13).     *> 1-13 minimum balance
+
+       FD ERROR-LOG-FILE.
+       01 ERROR-LOG-RECORD      PIC X(80).
+
+       FD SKIPPED-FILE.
+       01 SKIPPED-RECORD        PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 IN-ACCOUNT            PIC 9(6).
        77 IN-ACTION             PIC X(3).
@@ -36,29 +74,106 @@
        77 ACC-ACCOUNT           PIC 9(6).
        77 ACC-ACTION            PIC X(3).
        77 ACC-BALANCE           PIC 9(10)V99.
+       77 ACC-STATUS            PIC X VALUE "O".
+           88 ACCOUNT-IS-CLOSED VALUE "C".
 
+       77 TMP-STATUS            PIC X VALUE "O".
+       77 DEST-STATUS           PIC X VALUE "O".
        77 TMP-BALANCE           PIC 9(10)V99.
        77 IDR-BALANCE           PIC 9(18)V99.
        77 MATCH-FOUND           PIC X VALUE "N".
        77 UPDATED               PIC X VALUE "N".
+       77 TRANSACTION-COUNT     PIC 9(9) VALUE ZERO.
+       77 TXN-FAILED            PIC X VALUE "N".
+       77 BATCH-HAD-FAILURE     PIC X VALUE "N".
+      * Set "Y" by REPLACE-ACCOUNTS-FILE/REPLACE-ACCOUNTS-FILE-AND
+      * -CLEAR-MARKER when the cp backup or the mv swap did not report
+      * success, so a disk-full or permissions failure is reported
+      * instead of silently treated as a completed transaction/cycle.
+       77 REPLACE-FAILED        PIC X VALUE "N".
+       77 REPLACE-FAILED-AT-RELEASE PIC X VALUE "N".
+      * Set "Y" for a rejection/no-op branch of APPLY-ACTION or
+      * APPLY-TRANSFER-CREDIT so the ledger only records transactions
+      * that actually changed account state.
+       77 SKIP-TXN-LOG          PIC X VALUE "N".
 
        77 FORMATTED-AMOUNT      PIC 9(10).99.
        77 BALANCE-TEXT          PIC X(12).
        77 BALANCE-OUT         PIC X(30).          *> stores upto 2^32 * 120.000.000 (atleast)
 
-       
+      * TRANSACTION LEDGER (audit trail of every balance change)
+       77 BALANCE-BEFORE        PIC 9(10)V99.
+       77 BALANCE-AFTER         PIC 9(10)V99.
+       77 LOG-AMOUNT-OUT        PIC Z(9)9.99.
+       77 LOG-BEFORE-OUT        PIC Z(9)9.99.
+       77 LOG-AFTER-OUT         PIC Z(9)9.99.
+
+      * INPUT VALIDATION
+       77 IN-ACCOUNT-RAW        PIC X(6).
+       77 IN-AMOUNT-RAW         PIC X(13).
+       77 VALID-INPUT           PIC X VALUE "Y".
+       77 REJECT-REASON         PIC X(60).
+
+      * TRANSFER (TRF)
+       77 IN-DEST-ACCOUNT       PIC 9(6).
+       77 IN-DEST-ACCOUNT-RAW   PIC X(6).
+       77 SRC-FOUND-CHK         PIC X VALUE "N".
+       77 DEST-FOUND-CHK        PIC X VALUE "N".
+       77 SRC-BALANCE-CHECK     PIC 9(10)V99.
+       77 TRF-OK                PIC X VALUE "N".
+       77 TRF-REASON            PIC X(30).
+       77 LOG-ACCOUNT           PIC 9(6).
+
+
        77 RAI-TO-IDR-RATE    PIC 9(9) VALUE 120000000.
        77 MAX-BALANCE           PIC 9(10)V99 VALUE 9999999999.99.
+      * Overridden by LOAD-MINIMUM-BALANCE from minbalance.txt when
+      * that file is present, same as rates.txt/fxrates.txt override
+      * their own built-in defaults - this VALUE is only the fallback.
+       77 MINIMUM-BALANCE       PIC 9(10)V99 VALUE 0000050000.00.
+       77 MAX-IDR-BALANCE       PIC 9(18)V99 VALUE
+           999999999999999999.99.
 
       * INTEREST
-       77 ARGUMENT            PIC X(20).
+       77 ARGUMENT            PIC X(22).
        77 INTEREST-MODE       PIC X VALUE "N".
            88 INTEREST-MODE-ACTIVE VALUE "Y".
+       77 INTEREST-ONCE-MODE  PIC X VALUE "N".
+           88 INTEREST-ONCE-ACTIVE VALUE "Y".
        77 INTEREST-RATE       PIC 9V99999  VALUE 0.00250.
        77 INTEREST-AMOUNT     PIC 9(10)V99.
        77 DISPLAY-BALANCE    PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
        77 DISPLAY-INTEREST   PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
 
+      * TIERED INTEREST RATES (loaded from rates.txt; higher balance
+      * brackets earn a better rate than INTEREST-RATE's old flat one)
+       01 RATE-TABLE.
+           05 RATE-ENTRY OCCURS 20 TIMES.
+               10 RATE-THRESHOLD PIC 9(10)V99.
+               10 RATE-PERCENT   PIC 9V99999.
+       77 RATE-TABLE-COUNT    PIC 9(3) VALUE ZERO.
+       77 RATE-IDX            PIC 9(3).
+       77 BEST-RATE-THRESHOLD PIC 9(10)V99.
+       77 RATE-FOUND          PIC X VALUE "N".
+
+      * MULTI-CURRENCY EXCHANGE RATES (loaded from fxrates.txt; units
+      * of that currency per Rai, so IDR keeps using RAI-TO-IDR-RATE
+      * as its built-in fallback when the file is missing/empty).
+      * FX-RATE carries 5 decimal places so a currency worth more than
+      * one Rai (rate under 1.0) doesn't get truncated to zero.
+       01 FX-TABLE.
+           05 FX-ENTRY OCCURS 20 TIMES.
+               10 FX-CURRENCY    PIC X(3).
+               10 FX-RATE        PIC 9(11)V99999.
+       77 FX-TABLE-COUNT      PIC 9(3) VALUE ZERO.
+       77 FX-IDX              PIC 9(3).
+       77 IN-CURRENCY         PIC X(3).
+       77 OUT-CURRENCY        PIC X(3).
+       77 SELECTED-FX-RATE    PIC 9(11)V99999.
+
+      * WHOLE-LEDGER LISTING (LST)
+       77 LIST-BALANCE-OUT    PIC Z(9)9.99.
+
        PROCEDURE DIVISION.
            
        MAIN.
@@ -67,8 +182,13 @@
            IF ARGUMENT = "--apply-interest"
                SET INTEREST-MODE-ACTIVE TO TRUE
            END-IF.
+           IF ARGUMENT = "--apply-interest-once"
+               SET INTEREST-ONCE-ACTIVE TO TRUE
+           END-IF.
 
-           IF INTEREST-MODE-ACTIVE
+           IF INTEREST-ONCE-ACTIVE
+               PERFORM CALCULATE-INTEREST-FOR-ALL-ACCOUNTS
+           ELSE IF INTEREST-MODE-ACTIVE
                PERFORM APPLY-INTEREST-LOOP
            ELSE
                PERFORM ORIGINAL-MAIN
@@ -76,33 +196,188 @@
 
            STOP RUN.
 
+      * Batch driver: a single invocation now walks every record in
+      * IN-FILE, posting each one against ACC-FILE in turn, instead of
+      * handling only the one transaction the old one-shot MAIN saw.
        ORIGINAL-MAIN.
-           PERFORM READ-INPUT
+           PERFORM LOAD-FX-RATES
+           PERFORM LOAD-MINIMUM-BALANCE
+           PERFORM OPEN-INPUT-FILE
            PERFORM PROCESS-RECORDS
-           IF MATCH-FOUND = "N"
-               IF IN-ACTION = "NEW"
-                   PERFORM APPEND-ACCOUNT
-                   MOVE "ACCOUNT CREATED" TO OUT-RECORD
+           PERFORM CLOSE-INPUT-FILE
+           IF TRANSACTION-COUNT = ZERO
+               DISPLAY "NO INPUT"
+           END-IF
+           IF BATCH-HAD-FAILURE = "Y"
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       OPEN-INPUT-FILE.
+           OPEN INPUT IN-FILE.
+
+       CLOSE-INPUT-FILE.
+           CLOSE IN-FILE.
+
+      * Reads every IN-FILE record in one pass, posting each against
+      * ACC-FILE and producing one OUT-RECORD per transaction.
+       PROCESS-RECORDS.
+           PERFORM FOREVER
+               READ IN-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO TRANSACTION-COUNT
+                       PERFORM READ-INPUT
+                       PERFORM PROCESS-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+      * Parses the fields of the transaction record just read. The
+      * alphanumeric X(6)/X(13) copies are taken straight off the raw
+      * record for VALIDATE-INPUT to check; the numeric fields derived
+      * from them are only populated when the raw copy actually passed
+      * a NUMERIC test - moving unvalidated alphanumeric data into a
+      * numeric DISPLAY item is undefined, so a bad record gets ZERO
+      * here and is rejected by VALIDATE-INPUT instead.
+       READ-INPUT.
+           MOVE IN-RECORD(1:6) TO IN-ACCOUNT-RAW
+           MOVE IN-RECORD(7:3) TO IN-ACTION
+           MOVE IN-RECORD(10:13) TO IN-AMOUNT-RAW
+           MOVE IN-RECORD(23:6) TO IN-DEST-ACCOUNT-RAW
+           MOVE IN-RECORD(29:3) TO IN-CURRENCY
+
+           IF IN-ACCOUNT-RAW IS NUMERIC
+               MOVE IN-ACCOUNT-RAW TO IN-ACCOUNT
+           ELSE
+               MOVE ZERO TO IN-ACCOUNT
+           END-IF
+
+           IF IN-DEST-ACCOUNT-RAW IS NUMERIC
+               MOVE IN-DEST-ACCOUNT-RAW TO IN-DEST-ACCOUNT
+           ELSE
+               MOVE ZERO TO IN-DEST-ACCOUNT
+           END-IF
+
+           IF IN-AMOUNT-RAW = SPACES
+               MOVE ZERO TO IN-AMOUNT
+           ELSE IF FUNCTION TEST-NUMVAL(IN-AMOUNT-RAW) = 0
+               MOVE FUNCTION NUMVAL(IN-AMOUNT-RAW) TO IN-AMOUNT
+           ELSE
+               MOVE ZERO TO IN-AMOUNT
+           END-IF.
+
+      * Posts one already-parsed transaction against ACC-FILE and
+      * finalizes its result the same way the old single-shot run did.
+       PROCESS-ONE-TRANSACTION.
+           MOVE "N" TO MATCH-FOUND
+           MOVE "N" TO UPDATED
+           PERFORM VALIDATE-INPUT
+           IF VALID-INPUT = "Y"
+               PERFORM ACQUIRE-ACCOUNTS-LOCK
+               IF IN-ACTION = "LST"
+                   PERFORM LIST-ALL-ACCOUNTS
                ELSE
-                   MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+                   IF IN-ACTION = "TRF"
+                       PERFORM PRECHECK-TRANSFER
+                   END-IF
+                   PERFORM SCAN-ACCOUNTS
+                   IF MATCH-FOUND = "N"
+                       IF IN-ACTION = "NEW"
+                           PERFORM APPEND-ACCOUNT
+                           MOVE "ACCOUNT CREATED" TO OUT-RECORD
+                       ELSE
+                           MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+                       END-IF
+                   END-IF
                END-IF
+           ELSE
+               MOVE REJECT-REASON TO OUT-RECORD
            END-IF
            PERFORM FINALIZE
-           STOP RUN.
+           IF VALID-INPUT = "Y"
+               PERFORM RELEASE-ACCOUNTS-LOCK
+           END-IF.
 
-       READ-INPUT.
-           OPEN INPUT IN-FILE
-           READ IN-FILE AT END
-               DISPLAY "NO INPUT"
-               STOP RUN
-           END-READ
-           CLOSE IN-FILE
+      * Held across every accounts.txt/temp.txt rewrite below - by a
+      * transaction and by the interest daemon alike - so the two can
+      * never interleave their reads and writes of the same files.
+      * MKDIR is atomic at the filesystem level, so two processes
+      * racing to acquire it can never both succeed. No transaction or
+      * interest cycle legitimately holds this lock for anywhere near
+      * a minute, so on every failed MKDIR we also clear out a lock
+      * directory that old - left behind by a process that died while
+      * holding it - before sleeping and retrying, so a crash never
+      * wedges every future run permanently.
+       ACQUIRE-ACCOUNTS-LOCK.
+           PERFORM FOREVER
+               CALL "SYSTEM" USING "mkdir accounts.lock 2>/dev/null"
+               IF RETURN-CODE = 0
+                   EXIT PERFORM
+               END-IF
+               CALL "SYSTEM" USING
+                   "find accounts.lock -maxdepth 0 -mmin +1 -delete"
+               CALL "SYSTEM" USING "sleep 1"
+           END-PERFORM.
 
-           MOVE IN-RECORD(1:6) TO IN-ACCOUNT
-           MOVE IN-RECORD(7:3) TO IN-ACTION
-           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT.
+       RELEASE-ACCOUNTS-LOCK.
+           CALL "SYSTEM" USING "rmdir accounts.lock".
+
+      * Rejects garbage input before it ever touches ACC-FILE: the
+      * account must be all-numeric, the action must be one we know,
+      * and the amount must parse to a non-negative number.
+       VALIDATE-INPUT.
+           MOVE "Y" TO VALID-INPUT
+           MOVE SPACES TO REJECT-REASON
+           IF IN-ACCOUNT-RAW IS NOT NUMERIC
+               MOVE "N" TO VALID-INPUT
+               STRING "REJECTED: INVALID ACCOUNT NUMBER"
+                   DELIMITED SIZE INTO REJECT-REASON
+           ELSE
+               EVALUATE IN-ACTION
+                   WHEN "NEW"
+                   WHEN "DEP"
+                   WHEN "WDR"
+                   WHEN "BAL"
+                   WHEN "CLS"
+                   WHEN "LST"
+                       CONTINUE
+                   WHEN "TRF"
+                       IF IN-DEST-ACCOUNT-RAW IS NOT NUMERIC
+                           MOVE "N" TO VALID-INPUT
+                           STRING "REJECTED: INVALID DEST ACCOUNT"
+                               DELIMITED SIZE INTO REJECT-REASON
+                       ELSE IF IN-DEST-ACCOUNT-RAW = IN-ACCOUNT-RAW
+                           MOVE "N" TO VALID-INPUT
+                           STRING "REJECTED: SELF TRANSFER"
+                               DELIMITED SIZE INTO REJECT-REASON
+                       END-IF
+                   WHEN OTHER
+                       MOVE "N" TO VALID-INPUT
+                       STRING "REJECTED: UNKNOWN ACTION"
+                           DELIMITED SIZE INTO REJECT-REASON
+               END-EVALUATE
+           END-IF
+      * A blank amount field is the normal fixed-width way to leave an
+      * unused amount out (BAL/CLS/LST carry no real amount) - FUNCTION
+      * NUMVAL in READ-INPUT already treats it as zero, so validation
+      * must accept it too.
+           IF VALID-INPUT = "Y"
+               IF IN-AMOUNT-RAW NOT = SPACES
+                  AND (FUNCTION TEST-NUMVAL(IN-AMOUNT-RAW) NOT = 0
+                       OR IN-AMOUNT-RAW(1:1) = "-")
+                   MOVE "N" TO VALID-INPUT
+                   STRING "REJECTED: INVALID AMOUNT"
+                       DELIMITED SIZE INTO REJECT-REASON
+               END-IF
+           END-IF.
 
-       PROCESS-RECORDS.
+      * Scans ACC-FILE once for the account named by the current
+      * transaction, copying every other account through unchanged.
+      * For a TRF, the destination account is matched in the same
+      * pass so both sides of the transfer land in one rewrite of
+      * accounts.txt.
+       SCAN-ACCOUNTS.
            OPEN INPUT ACC-FILE
            OPEN OUTPUT TMP-FILE
            PERFORM FOREVER
@@ -113,9 +388,14 @@
                        MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
                        MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
                            TO ACC-BALANCE
+                       MOVE ACC-RECORD-RAW(23:1) TO ACC-STATUS
                        IF ACC-ACCOUNT = IN-ACCOUNT
                            MOVE "Y" TO MATCH-FOUND
                            PERFORM APPLY-ACTION
+                       ELSE IF IN-ACTION = "TRF"
+                               AND ACC-ACCOUNT = IN-DEST-ACCOUNT
+                           MOVE ACC-STATUS TO DEST-STATUS
+                           PERFORM APPLY-TRANSFER-CREDIT
                        ELSE
                            WRITE TMP-RECORD FROM ACC-RECORD-RAW
                        END-IF
@@ -123,12 +403,104 @@
            CLOSE ACC-FILE
            CLOSE TMP-FILE.
 
+      * Pre-checks a transfer's source balance and both accounts'
+      * existence before either side is touched, so a shortfall on
+      * the debit side never leaves a lone credit applied. A debit
+      * that drains the source to exactly zero is let through even
+      * under MINIMUM-BALANCE - the floor is meant to stop an account
+      * being whittled down to a small, uncloseable remainder, not to
+      * block the one path (a full withdrawal/transfer) that leaves it
+      * at the zero balance CLS already requires to close it.
+       PRECHECK-TRANSFER.
+           MOVE "N" TO SRC-FOUND-CHK
+           MOVE "N" TO DEST-FOUND-CHK
+           OPEN INPUT ACC-FILE
+           PERFORM FOREVER
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+                       IF ACC-ACCOUNT = IN-ACCOUNT
+                           MOVE "Y" TO SRC-FOUND-CHK
+                           MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
+                               TO SRC-BALANCE-CHECK
+                           MOVE ACC-RECORD-RAW(23:1) TO ACC-STATUS
+                       END-IF
+                       IF ACC-ACCOUNT = IN-DEST-ACCOUNT
+                           MOVE "Y" TO DEST-FOUND-CHK
+                           MOVE ACC-RECORD-RAW(23:1) TO DEST-STATUS
+                       END-IF
+           END-PERFORM
+           CLOSE ACC-FILE
+
+           IF SRC-FOUND-CHK = "N" OR DEST-FOUND-CHK = "N"
+               MOVE "N" TO TRF-OK
+               MOVE "ACCOUNT NOT FOUND" TO TRF-REASON
+           ELSE IF ACCOUNT-IS-CLOSED OR DEST-STATUS = "C"
+               MOVE "N" TO TRF-OK
+               MOVE "ACCOUNT CLOSED" TO TRF-REASON
+           ELSE IF IN-AMOUNT > SRC-BALANCE-CHECK
+               MOVE "N" TO TRF-OK
+               MOVE "INSUFFICIENT FUNDS" TO TRF-REASON
+           ELSE IF SRC-BALANCE-CHECK - IN-AMOUNT < MINIMUM-BALANCE
+                   AND SRC-BALANCE-CHECK - IN-AMOUNT NOT = ZERO
+               MOVE "N" TO TRF-OK
+               MOVE "BELOW MINIMUM BALANCE" TO TRF-REASON
+           ELSE
+               MOVE "Y" TO TRF-OK
+               MOVE "TRANSFERRED" TO TRF-REASON
+           END-IF.
+
+
+      * Walks the whole of ACC-FILE for a branch audit, appending one
+      * line per account (number, status, balance) to OUT-FILE instead
+      * of answering for the single account named in IN-RECORD the way
+      * BAL does. Read-only - accounts.txt is never rewritten.
+       LIST-ALL-ACCOUNTS.
+           OPEN INPUT ACC-FILE
+           OPEN EXTEND OUT-FILE
+           MOVE SPACES TO OUT-RECORD
+           STRING "ACCOUNT LISTING:" DELIMITED SIZE INTO OUT-RECORD
+           WRITE OUT-RECORD
+           PERFORM FOREVER
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
+                           TO ACC-BALANCE
+                       MOVE ACC-RECORD-RAW(23:1) TO ACC-STATUS
+                       MOVE ACC-BALANCE TO LIST-BALANCE-OUT
+                       MOVE SPACES TO OUT-RECORD
+                       STRING ACC-ACCOUNT DELIMITED SIZE
+                              " "         DELIMITED SIZE
+                              ACC-STATUS  DELIMITED SIZE
+                              " "         DELIMITED SIZE
+                              FUNCTION TRIM(LIST-BALANCE-OUT)
+                                  DELIMITED SIZE
+                              INTO OUT-RECORD
+                       WRITE OUT-RECORD
+           END-PERFORM
+           CLOSE ACC-FILE
+           CLOSE OUT-FILE
+           MOVE "ACCOUNT LISTING WRITTEN" TO OUT-RECORD.
 
        APPLY-ACTION.
            MOVE ACC-BALANCE TO TMP-BALANCE
+           MOVE ACC-BALANCE TO BALANCE-BEFORE
+           MOVE ACC-STATUS TO TMP-STATUS
+           MOVE "N" TO SKIP-TXN-LOG
+           IF ACCOUNT-IS-CLOSED AND IN-ACTION NOT = "CLS"
+                                AND IN-ACTION NOT = "NEW"
+               MOVE "ACCOUNT CLOSED" TO OUT-RECORD
+               MOVE "Y" TO SKIP-TXN-LOG
+           ELSE
            EVALUATE IN-ACTION
                WHEN "NEW"
                    MOVE "ACCOUNT ALREADY EXISTS" TO OUT-RECORD
+                   MOVE "Y" TO SKIP-TXN-LOG
                WHEN "DEP"
                    ADD IN-AMOUNT TO TMP-BALANCE
                        ON SIZE ERROR
@@ -138,31 +510,101 @@
                WHEN "WDR"
                     IF IN-AMOUNT > TMP-BALANCE
                        MOVE "INSUFFICIENT FUNDS" TO OUT-RECORD
+                       MOVE "Y" TO SKIP-TXN-LOG
+                   ELSE IF TMP-BALANCE - IN-AMOUNT < MINIMUM-BALANCE
+                           AND TMP-BALANCE - IN-AMOUNT NOT = ZERO
+                       MOVE "BELOW MINIMUM BALANCE" TO OUT-RECORD
+                       MOVE "Y" TO SKIP-TXN-LOG
                    ELSE
                        SUBTRACT IN-AMOUNT FROM TMP-BALANCE
                        MOVE "WITHDREW MONEY" TO OUT-RECORD
                    END-IF
                WHEN "BAL"
+                   PERFORM FIND-FX-RATE
                    MOVE SPACES TO OUT-RECORD
                    MOVE "BALANCE: " TO BALANCE-TEXT
-                   COMPUTE IDR-BALANCE = TMP-BALANCE * RAI-TO-IDR-RATE
+                   COMPUTE IDR-BALANCE = TMP-BALANCE * SELECTED-FX-RATE
+                       ON SIZE ERROR
+                           MOVE MAX-IDR-BALANCE TO IDR-BALANCE
+                   END-COMPUTE
                    MOVE IDR-BALANCE TO DISPLAY-BALANCE
                    MOVE DISPLAY-BALANCE TO BALANCE-OUT
                    STRING BALANCE-TEXT DELIMITED SIZE
-                          "IDR " DELIMITED SIZE
+                          OUT-CURRENCY DELIMITED SIZE
+                          " " DELIMITED SIZE
                           FUNCTION TRIM(BALANCE-OUT) DELIMITED SIZE
                           INTO OUT-RECORD
+               WHEN "TRF"
+                   IF TRF-OK = "Y"
+                       SUBTRACT IN-AMOUNT FROM TMP-BALANCE
+                       MOVE "TRANSFERRED OUT" TO OUT-RECORD
+                   ELSE
+                       MOVE TRF-REASON TO OUT-RECORD
+                       MOVE "Y" TO SKIP-TXN-LOG
+                   END-IF
+               WHEN "CLS"
+                   IF TMP-BALANCE NOT = ZERO
+                       MOVE "CANNOT CLOSE - BALANCE"
+                           TO OUT-RECORD
+                       MOVE "Y" TO SKIP-TXN-LOG
+                   ELSE
+                       MOVE "C" TO TMP-STATUS
+                       MOVE "ACCOUNT CLOSED SUCCESSFULLY"
+                           TO OUT-RECORD
+                   END-IF
                WHEN OTHER
                    MOVE "UNKNOWN ACTION" TO OUT-RECORD
+                   MOVE "Y" TO SKIP-TXN-LOG
            END-EVALUATE
+           END-IF
 
            MOVE IN-ACCOUNT TO TMP-RECORD(1:6)
            MOVE IN-ACTION  TO TMP-RECORD(7:3)
            MOVE TMP-BALANCE TO FORMATTED-AMOUNT
            MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:13)
+           MOVE TMP-STATUS TO TMP-RECORD(23:1)
 
            WRITE TMP-RECORD
-           MOVE "Y" TO UPDATED.
+           IF TMP-BALANCE NOT = BALANCE-BEFORE
+                   OR TMP-STATUS NOT = ACC-STATUS
+               MOVE "Y" TO UPDATED
+           END-IF
+           MOVE TMP-BALANCE TO BALANCE-AFTER
+           MOVE IN-ACCOUNT TO LOG-ACCOUNT
+           IF SKIP-TXN-LOG = "N"
+               PERFORM LOG-TRANSACTION
+           END-IF.
+
+      * Credits the destination side of a TRF in the same ACC-FILE
+      * pass that debits the source, so both land in one rewrite.
+       APPLY-TRANSFER-CREDIT.
+           MOVE ACC-BALANCE TO TMP-BALANCE
+           MOVE ACC-BALANCE TO BALANCE-BEFORE
+           IF TRF-OK = "Y"
+               ADD IN-AMOUNT TO TMP-BALANCE
+                   ON SIZE ERROR
+                        MOVE MAX-BALANCE TO TMP-BALANCE
+               END-ADD
+               MOVE "N" TO SKIP-TXN-LOG
+           ELSE
+               MOVE "Y" TO SKIP-TXN-LOG
+           END-IF
+
+           MOVE IN-DEST-ACCOUNT TO TMP-RECORD(1:6)
+           MOVE "TRF" TO TMP-RECORD(7:3)
+           MOVE TMP-BALANCE TO FORMATTED-AMOUNT
+           MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:13)
+           MOVE DEST-STATUS TO TMP-RECORD(23:1)
+
+           WRITE TMP-RECORD
+           IF TMP-BALANCE NOT = BALANCE-BEFORE
+               MOVE "Y" TO UPDATED
+           END-IF
+           MOVE TMP-BALANCE TO BALANCE-AFTER
+           MOVE IN-DEST-ACCOUNT TO LOG-ACCOUNT
+           IF SKIP-TXN-LOG = "N"
+               PERFORM LOG-TRANSACTION
+           END-IF.
 
        APPEND-ACCOUNT.
            OPEN EXTEND ACC-FILE
@@ -170,18 +612,139 @@
            MOVE IN-ACTION  TO ACC-RECORD-RAW(7:3)
            MOVE IN-AMOUNT TO FORMATTED-AMOUNT
            MOVE FORMATTED-AMOUNT TO ACC-RECORD-RAW(10:13)
+           MOVE "O" TO ACC-RECORD-RAW(23:1)
 
            WRITE ACC-RECORD-RAW
-           CLOSE ACC-FILE.
+           CLOSE ACC-FILE
 
+           MOVE ZERO TO BALANCE-BEFORE
+           MOVE IN-AMOUNT TO BALANCE-AFTER
+           MOVE IN-ACCOUNT TO LOG-ACCOUNT
+           PERFORM LOG-TRANSACTION.
+
+      * Appends one line to the permanent transaction ledger so a
+      * balance change is never lost when accounts.txt is replaced.
+       LOG-TRANSACTION.
+           MOVE IN-AMOUNT     TO LOG-AMOUNT-OUT
+           MOVE BALANCE-BEFORE TO LOG-BEFORE-OUT
+           MOVE BALANCE-AFTER  TO LOG-AFTER-OUT
+           MOVE SPACES TO TXN-LOG-RECORD
+           STRING LOG-ACCOUNT        DELIMITED SIZE
+                  " "                DELIMITED SIZE
+                  IN-ACTION          DELIMITED SIZE
+                  " AMT="            DELIMITED SIZE
+                  FUNCTION TRIM(LOG-AMOUNT-OUT)  DELIMITED SIZE
+                  " BEFORE="         DELIMITED SIZE
+                  FUNCTION TRIM(LOG-BEFORE-OUT)  DELIMITED SIZE
+                  " AFTER="          DELIMITED SIZE
+                  FUNCTION TRIM(LOG-AFTER-OUT)   DELIMITED SIZE
+                  INTO TXN-LOG-RECORD
+           OPEN EXTEND TXN-LOG-FILE
+           WRITE TXN-LOG-RECORD
+           CLOSE TXN-LOG-FILE.
+
+      * Keeps output.txt as a running daily log of every transaction's
+      * result instead of truncating it down to the last line.
        FINALIZE.
            IF UPDATED = "Y"
-               CALL "SYSTEM" USING "cat temp.txt > accounts.txt"
-               CALL "SYSTEM" USING "rm temp.txt"
+               PERFORM REPLACE-ACCOUNTS-FILE
+               IF REPLACE-FAILED = "Y"
+                   MOVE "ACCOUNTS FILE REPLACE FAILED" TO OUT-RECORD
+               END-IF
            END-IF
-           OPEN OUTPUT OUT-FILE
+           OPEN EXTEND OUT-FILE
            WRITE OUT-RECORD
-           CLOSE OUT-FILE.
+           CLOSE OUT-FILE
+
+           PERFORM CLASSIFY-TRANSACTION-RESULT
+           IF TXN-FAILED = "Y"
+               MOVE "Y" TO BATCH-HAD-FAILURE
+               PERFORM LOG-ERROR
+           END-IF.
+
+      * Tells a rejected/failed transaction apart from a successful
+      * one by its OUT-RECORD text, so ORIGINAL-MAIN can report a
+      * non-zero exit status and ERROR-LOG can record the failure.
+       CLASSIFY-TRANSACTION-RESULT.
+           MOVE "Y" TO TXN-FAILED
+           IF OUT-RECORD(1:9) = "BALANCE: "
+               MOVE "N" TO TXN-FAILED
+           ELSE
+               EVALUATE OUT-RECORD
+                   WHEN "DEPOSITED MONEY"
+                   WHEN "WITHDREW MONEY"
+                   WHEN "ACCOUNT CREATED"
+                   WHEN "TRANSFERRED OUT"
+                   WHEN "ACCOUNT CLOSED SUCCESSFULLY"
+                   WHEN "ACCOUNT LISTING WRITTEN"
+                       MOVE "N" TO TXN-FAILED
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+      * Appends one line per failed transaction to errorlog.txt so
+      * operations can alert on it instead of grepping output.txt.
+       LOG-ERROR.
+           MOVE SPACES TO ERROR-LOG-RECORD
+           STRING IN-ACCOUNT            DELIMITED SIZE
+                  " "                   DELIMITED SIZE
+                  IN-ACTION             DELIMITED SIZE
+                  " "                   DELIMITED SIZE
+                  FUNCTION TRIM(OUT-RECORD) DELIMITED SIZE
+                  INTO ERROR-LOG-RECORD
+           OPEN EXTEND ERROR-LOG-FILE
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-FILE.
+
+      * Swaps temp.txt in as the new accounts.txt, keeping a rolling
+      * backup so a crash mid-replace never leaves us without a copy
+      * of the prior, known-good ledger. The MV is a single rename,
+      * so there is no window where accounts.txt is half-written.
+      * Each step's RETURN-CODE is checked - a failed backup or a
+      * failed rename (disk full, permissions) sets REPLACE-FAILED
+      * instead of letting the caller believe the swap went through.
+       REPLACE-ACCOUNTS-FILE.
+           MOVE "N" TO REPLACE-FAILED
+           CALL "SYSTEM" USING "cp accounts.txt accounts.txt.bak"
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO REPLACE-FAILED
+           ELSE
+               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
+               IF RETURN-CODE NOT = 0
+                   MOVE "Y" TO REPLACE-FAILED
+               END-IF
+           END-IF.
+
+      * Same swap as REPLACE-ACCOUNTS-FILE, but for the interest cycle:
+      * the MV and the removal of interest.inprogress are one shell
+      * command, not two separate CALLs, so there is no window between
+      * them for a kill to land in - the marker can never survive a
+      * swap that actually completed, which is what let a restarted
+      * cycle re-post interest that was already applied.
+       REPLACE-ACCOUNTS-FILE-AND-CLEAR-MARKER.
+           MOVE "N" TO REPLACE-FAILED
+           CALL "SYSTEM" USING "cp accounts.txt accounts.txt.bak"
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO REPLACE-FAILED
+           ELSE
+               CALL "SYSTEM" USING
+                 "mv temp.txt accounts.txt && rm -f interest.inprogress"
+               IF RETURN-CODE NOT = 0
+                   MOVE "Y" TO REPLACE-FAILED
+               END-IF
+           END-IF.
+
+      * Appends one line to errorlog.txt for a failure that isn't tied
+      * to a single transaction (the interest cycle's accounts-file
+      * swap), mirroring LOG-ERROR's role for the per-transaction path.
+       LOG-INTEREST-ERROR.
+           MOVE SPACES TO ERROR-LOG-RECORD
+           STRING "INTEREST CYCLE: ACCOUNTS FILE REPLACE FAILED"
+                   DELIMITED SIZE INTO ERROR-LOG-RECORD
+           OPEN EXTEND ERROR-LOG-FILE
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-FILE.
 
       * INTEREST IMPLEMENTATION
        APPLY-INTEREST-LOOP.
@@ -192,8 +755,13 @@
            END-PERFORM.
 
        CALCULATE-INTEREST-FOR-ALL-ACCOUNTS.
+           PERFORM CHECK-INTEREST-RESTART
+           PERFORM LOAD-INTEREST-RATES
+           PERFORM ACQUIRE-ACCOUNTS-LOCK
+           CALL "SYSTEM" USING "touch interest.inprogress"
            OPEN INPUT ACC-FILE
            OPEN OUTPUT TMP-FILE
+           OPEN OUTPUT SKIPPED-FILE
 
            PERFORM UNTIL 1 = 0
                READ ACC-FILE
@@ -203,15 +771,24 @@
                        MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
                        MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
                            TO ACC-BALANCE
+                       MOVE ACC-RECORD-RAW(23:1) TO ACC-STATUS
 
-                       COMPUTE INTEREST-AMOUNT =
-                           ACC-BALANCE * INTEREST-RATE
-
-                       IF ACC-BALANCE NOT = MAX-BALANCE
-                           ADD INTEREST-AMOUNT TO ACC-BALANCE
-                               ON SIZE ERROR
-                                   MOVE MAX-BALANCE TO ACC-BALANCE
-                           END-ADD
+                       IF ACCOUNT-IS-CLOSED
+                           MOVE ZERO TO INTEREST-AMOUNT
+                       ELSE
+                           PERFORM FIND-INTEREST-RATE
+                           COMPUTE INTEREST-AMOUNT =
+                               ACC-BALANCE * INTEREST-RATE
+
+                           IF ACC-BALANCE NOT = MAX-BALANCE
+                               ADD INTEREST-AMOUNT TO ACC-BALANCE
+                                   ON SIZE ERROR
+                                       MOVE MAX-BALANCE TO ACC-BALANCE
+                               END-ADD
+                           ELSE
+                               MOVE ZERO TO INTEREST-AMOUNT
+                               PERFORM LOG-SKIPPED-ACCOUNT
+                           END-IF
                        END-IF
 
                        MOVE ACC-BALANCE TO DISPLAY-BALANCE
@@ -224,6 +801,7 @@
                        MOVE "INT" TO TMP-RECORD(7:3)
                        MOVE ACC-BALANCE TO FORMATTED-AMOUNT
                        MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:13)
+                       MOVE ACC-STATUS TO TMP-RECORD(23:1)
 
                        WRITE TMP-RECORD
                END-READ
@@ -231,7 +809,138 @@
 
            CLOSE ACC-FILE
            CLOSE TMP-FILE
+           CLOSE SKIPPED-FILE
 
-           CALL "SYSTEM" USING "cp temp.txt accounts.txt"
+           PERFORM REPLACE-ACCOUNTS-FILE-AND-CLEAR-MARKER
+           IF REPLACE-FAILED = "Y"
+               DISPLAY "ERROR: FAILED TO REPLACE ACCOUNTS FILE"
+               PERFORM LOG-INTEREST-ERROR
+           END-IF
+      * RELEASE-ACCOUNTS-LOCK calls CALL "SYSTEM" too, which would
+      * overwrite RETURN-CODE with rmdir's own exit status - so the
+      * failure above is only turned into the program's exit status
+      * after the lock is released, not before.
+           MOVE REPLACE-FAILED TO REPLACE-FAILED-AT-RELEASE
+           PERFORM RELEASE-ACCOUNTS-LOCK
+           IF REPLACE-FAILED-AT-RELEASE = "Y"
+               MOVE 1 TO RETURN-CODE
+           END-IF
            DISPLAY "All accounts updated with interest.".
-       
\ No newline at end of file
+
+      * Records one account that was already at MAX-BALANCE and so
+      * earned no interest this cycle, refreshed every cycle so the
+      * file always reflects the run that just finished.
+       LOG-SKIPPED-ACCOUNT.
+           MOVE SPACES TO SKIPPED-RECORD
+           STRING ACC-ACCOUNT DELIMITED SIZE
+                  " AT MAX BALANCE - NO INTEREST APPLIED" DELIMITED SIZE
+                  INTO SKIPPED-RECORD
+           WRITE SKIPPED-RECORD.
+
+      * An interest.inprogress marker left over from a prior run means
+      * that run never reached REPLACE-ACCOUNTS-FILE, so accounts.txt
+      * is still the untouched pre-cycle ledger and temp.txt is a
+      * half-written leftover. Either way the cycle below rebuilds
+      * temp.txt from scratch, so simply flagging it and carrying on
+      * re-runs the interrupted cycle cleanly.
+       CHECK-INTEREST-RESTART.
+           CALL "SYSTEM" USING "test -f interest.inprogress"
+           IF RETURN-CODE = 0
+               DISPLAY "Incomplete interest cycle found - restarting it"
+           END-IF.
+
+      * Reads the balance-bracket interest schedule from rates.txt
+      * into RATE-TABLE. Falls back to the old flat INTEREST-RATE as
+      * a single bracket when the file is missing or empty, so the
+      * product still runs without it.
+       LOAD-INTEREST-RATES.
+           MOVE ZERO TO RATE-TABLE-COUNT
+           OPEN INPUT RATES-FILE
+           PERFORM FOREVER
+               READ RATES-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO RATE-TABLE-COUNT
+                       MOVE FUNCTION NUMVAL(RATES-RECORD(1:13))
+                           TO RATE-THRESHOLD(RATE-TABLE-COUNT)
+                       MOVE FUNCTION NUMVAL(RATES-RECORD(14:7))
+                           TO RATE-PERCENT(RATE-TABLE-COUNT)
+           END-PERFORM
+           CLOSE RATES-FILE
+           IF RATE-TABLE-COUNT = ZERO
+               MOVE 1 TO RATE-TABLE-COUNT
+               MOVE ZERO TO RATE-THRESHOLD(1)
+               MOVE INTEREST-RATE TO RATE-PERCENT(1)
+           END-IF.
+
+      * Picks the rate for the highest qualifying bracket threshold,
+      * regardless of what order the brackets appear in rates.txt, so
+      * an out-of-order or appended row can never shadow the correct
+      * tier with a later, lower-threshold match. Nothing is assumed
+      * from RATE-ENTRY(1) until it actually qualifies - RATE-FOUND
+      * tracks whether any bracket has matched yet.
+       FIND-INTEREST-RATE.
+           MOVE ZERO TO INTEREST-RATE
+           MOVE "N" TO RATE-FOUND
+           PERFORM VARYING RATE-IDX FROM 1 BY 1
+                   UNTIL RATE-IDX > RATE-TABLE-COUNT
+               IF ACC-BALANCE >= RATE-THRESHOLD(RATE-IDX)
+                  AND (RATE-FOUND = "N" OR
+                       RATE-THRESHOLD(RATE-IDX) >= BEST-RATE-THRESHOLD)
+                   MOVE RATE-PERCENT(RATE-IDX) TO INTEREST-RATE
+                   MOVE RATE-THRESHOLD(RATE-IDX) TO BEST-RATE-THRESHOLD
+                   MOVE "Y" TO RATE-FOUND
+               END-IF
+           END-PERFORM.
+
+      * Reads the currency/units-per-Rai table from fxrates.txt into
+      * FX-TABLE once per run, so ops can repeg a currency without a
+      * recompile. Missing/empty file leaves the table empty and the
+      * BAL action falls back to IDR via RAI-TO-IDR-RATE.
+       LOAD-FX-RATES.
+           MOVE ZERO TO FX-TABLE-COUNT
+           OPEN INPUT FX-FILE
+           PERFORM FOREVER
+               READ FX-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO FX-TABLE-COUNT
+                       MOVE FX-RECORD(1:3)
+                           TO FX-CURRENCY(FX-TABLE-COUNT)
+                       MOVE FUNCTION NUMVAL(FX-RECORD(4:17))
+                           TO FX-RATE(FX-TABLE-COUNT)
+           END-PERFORM
+           CLOSE FX-FILE.
+
+      * Reads the withdrawal/transfer floor from minbalance.txt, so ops
+      * can retune it without a recompile the same way rates.txt and
+      * fxrates.txt already do for their own knobs. A missing or empty
+      * file leaves MINIMUM-BALANCE at its built-in default.
+       LOAD-MINIMUM-BALANCE.
+           OPEN INPUT MINBAL-FILE
+           READ MINBAL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FUNCTION NUMVAL(MINBAL-RECORD(1:13))
+                       TO MINIMUM-BALANCE
+           END-READ
+           CLOSE MINBAL-FILE.
+
+      * Picks the exchange rate for the currency named on the input
+      * record. An unrecognized or blank currency code falls back to
+      * the original IDR conversion so old input files keep working.
+       FIND-FX-RATE.
+           MOVE "IDR" TO OUT-CURRENCY
+           MOVE RAI-TO-IDR-RATE TO SELECTED-FX-RATE
+           IF IN-CURRENCY NOT = SPACES AND IN-CURRENCY NOT = "IDR"
+               PERFORM VARYING FX-IDX FROM 1 BY 1
+                       UNTIL FX-IDX > FX-TABLE-COUNT
+                   IF FX-CURRENCY(FX-IDX) = IN-CURRENCY
+                       MOVE IN-CURRENCY TO OUT-CURRENCY
+                       MOVE FX-RATE(FX-IDX) TO SELECTED-FX-RATE
+                   END-IF
+               END-PERFORM
+           END-IF.
