@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODREPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "eod_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACC-FILE.
+       01 ACC-RECORD-RAW        PIC X(23).     *> 23: status O/C
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 ACC-ACCOUNT           PIC 9(6).
+       77 ACC-BALANCE           PIC 9(10)V99.
+       77 ACC-STATUS            PIC X.
+           88 ACCOUNT-IS-CLOSED VALUE "C".
+
+       77 ACCOUNT-COUNT         PIC 9(9) VALUE ZERO.
+       77 CLOSED-COUNT          PIC 9(9) VALUE ZERO.
+       77 TOTAL-BALANCE         PIC 9(15)V99 VALUE ZERO.
+
+      * TOP-5 LARGEST BALANCES (open accounts only), kept sorted
+      * highest-first by RANK-BALANCE as ACC-FILE is scanned once
+       01 TOP-TABLE.
+           05 TOP-ENTRY OCCURS 5 TIMES.
+               10 TOP-ACCOUNT    PIC 9(6).
+               10 TOP-BALANCE    PIC 9(10)V99.
+       77 TOP-IDX               PIC 9(2).
+       77 INSERT-IDX            PIC 9(2).
+       77 SWAP-ACCOUNT          PIC 9(6).
+       77 SWAP-BALANCE          PIC 9(10)V99.
+
+       77 DISPLAY-TOTAL       PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+       77 DISPLAY-TOP         PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+       77 REPORT-ACCOUNT-COUNT PIC ZZZ,ZZZ,ZZ9.
+       77 REPORT-CLOSED-COUNT PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALIZE-REPORT
+           PERFORM SCAN-ACCOUNTS-FOR-REPORT
+           PERFORM WRITE-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           MOVE ZERO TO ACCOUNT-COUNT
+           MOVE ZERO TO CLOSED-COUNT
+           MOVE ZERO TO TOTAL-BALANCE
+           PERFORM VARYING TOP-IDX FROM 1 BY 1 UNTIL TOP-IDX > 5
+               MOVE ZERO TO TOP-ACCOUNT(TOP-IDX)
+               MOVE ZERO TO TOP-BALANCE(TOP-IDX)
+           END-PERFORM.
+
+      * Single pass over accounts.txt, the same way PROCESS-RECORDS
+      * and CALCULATE-INTEREST-FOR-ALL-ACCOUNTS in BANKING read it.
+       SCAN-ACCOUNTS-FOR-REPORT.
+           OPEN INPUT ACC-FILE
+           PERFORM FOREVER
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
+                           TO ACC-BALANCE
+                       MOVE ACC-RECORD-RAW(23:1) TO ACC-STATUS
+                       ADD 1 TO ACCOUNT-COUNT
+                       IF ACCOUNT-IS-CLOSED
+                           ADD 1 TO CLOSED-COUNT
+                       ELSE
+                           ADD ACC-BALANCE TO TOTAL-BALANCE
+                           PERFORM RANK-BALANCE
+                       END-IF
+           END-PERFORM
+           CLOSE ACC-FILE.
+
+      * Keeps TOP-TABLE sorted highest-first by bubbling a balance
+      * that beats the current lowest entry up into its place.
+       RANK-BALANCE.
+           IF ACC-BALANCE > TOP-BALANCE(5)
+               MOVE ACC-ACCOUNT TO TOP-ACCOUNT(5)
+               MOVE ACC-BALANCE TO TOP-BALANCE(5)
+               PERFORM VARYING INSERT-IDX FROM 5 BY -1
+                       UNTIL INSERT-IDX = 1
+                   IF TOP-BALANCE(INSERT-IDX) >
+                           TOP-BALANCE(INSERT-IDX - 1)
+                       PERFORM SWAP-TOP-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       SWAP-TOP-ENTRIES.
+           MOVE TOP-ACCOUNT(INSERT-IDX) TO SWAP-ACCOUNT
+           MOVE TOP-BALANCE(INSERT-IDX) TO SWAP-BALANCE
+           MOVE TOP-ACCOUNT(INSERT-IDX - 1) TO TOP-ACCOUNT(INSERT-IDX)
+           MOVE TOP-BALANCE(INSERT-IDX - 1) TO TOP-BALANCE(INSERT-IDX)
+           MOVE SWAP-ACCOUNT TO TOP-ACCOUNT(INSERT-IDX - 1)
+           MOVE SWAP-BALANCE TO TOP-BALANCE(INSERT-IDX - 1).
+
+      * Writes the management report: account counts, bank-wide
+      * total, and the largest open-account balances.
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE ACCOUNT-COUNT TO REPORT-ACCOUNT-COUNT
+           MOVE CLOSED-COUNT TO REPORT-CLOSED-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING "TOTAL ACCOUNTS: " DELIMITED SIZE
+                  FUNCTION TRIM(REPORT-ACCOUNT-COUNT) DELIMITED SIZE
+                  " (" DELIMITED SIZE
+                  FUNCTION TRIM(REPORT-CLOSED-COUNT) DELIMITED SIZE
+                  " CLOSED)" DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE TOTAL-BALANCE TO DISPLAY-TOTAL
+           MOVE SPACES TO REPORT-RECORD
+           STRING "TOTAL BALANCE (RAI): " DELIMITED SIZE
+                  FUNCTION TRIM(DISPLAY-TOTAL) DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE "LARGEST BALANCES:" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING TOP-IDX FROM 1 BY 1 UNTIL TOP-IDX > 5
+               IF TOP-ACCOUNT(TOP-IDX) NOT = ZERO
+                   MOVE TOP-BALANCE(TOP-IDX) TO DISPLAY-TOP
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING TOP-ACCOUNT(TOP-IDX) DELIMITED SIZE
+                          " - " DELIMITED SIZE
+                          FUNCTION TRIM(DISPLAY-TOP) DELIMITED SIZE
+                          INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE REPORT-FILE
+           DISPLAY "End-of-day report written to eod_report.txt".
